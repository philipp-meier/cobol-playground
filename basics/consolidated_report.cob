@@ -0,0 +1,211 @@
+IDENTIFICATION DIVISION.
+
+PROGRAM-ID. consolidated_report.
+
+ENVIRONMENT DIVISION.
+
+INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT RES-FILE ASSIGN TO "data/basic-math-res-out.txt"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-RES-FILE-STATUS.
+
+        SELECT SUSPENSE-FILE ASSIGN TO "data/basic-math-suspense.txt"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-SUSPENSE-FILE-STATUS.
+
+        SELECT COND-COUNTS-FILE ASSIGN TO "data/conditionals-counts.txt"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-COUNTS-FILE-STATUS.
+
+        SELECT REPORT-FILE ASSIGN TO "data/consolidated-report.txt"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-REPORT-FILE-STATUS.
+
+DATA DIVISION.
+
+FILE SECTION.
+    FD RES-FILE.
+    COPY RESREC.
+
+    FD SUSPENSE-FILE.
+    COPY SUSPREC.
+
+    FD COND-COUNTS-FILE.
+    COPY CONDCNT.
+
+    FD REPORT-FILE.
+    01 REPORT-LINE PIC X(60).
+
+WORKING-STORAGE SECTION.
+    01 WS-RES-FILE-STATUS PIC XX VALUE SPACES.
+    01 WS-SUSPENSE-FILE-STATUS PIC XX VALUE SPACES.
+    01 WS-COUNTS-FILE-STATUS PIC XX VALUE SPACES.
+    01 WS-REPORT-FILE-STATUS PIC XX VALUE SPACES.
+
+    01 WS-EOF-FLAG PIC X VALUE 'N'.
+        88 END-OF-RES-FILE VALUE 'Y'.
+
+    01 WS-RUN-DATE-TIME PIC X(21).
+    01 WS-RUN-DATE-EDIT PIC 9999/99/99.
+
+    01 WS-TRANS-COUNT PIC 9(9) VALUE 0.
+    01 WS-SUSPENSE-COUNT PIC 9(9) VALUE 0.
+
+    01 WS-TOTAL-ADD PIC S9(9)V99 VALUE 0.
+    01 WS-TOTAL-SUB PIC S9(9)V99 VALUE 0.
+    01 WS-TOTAL-MULT PIC S9(9)V99 VALUE 0.
+    01 WS-TOTAL-DIV PIC S9(9)V99 VALUE 0.
+    01 WS-TOTAL-COMPUTE PIC S9(9)V99 VALUE 0.
+
+    01 WS-PASS-COUNT PIC 9(5) VALUE 0.
+    01 WS-FAIL-COUNT PIC 9(5) VALUE 0.
+    01 WS-REVIEW-COUNT PIC 9(5) VALUE 0.
+
+    01 WS-EDIT-AMOUNT PIC ---,---,--9.99.
+    01 WS-EDIT-COUNT PIC ZZZ,ZZ9.
+
+    01 WS-RES-NUMERIC PIC S9(7)V99.
+
+PROCEDURE DIVISION.
+MAIN-PROCEDURE.
+    PERFORM GATHER-BASIC-MATH-TOTALS.
+    PERFORM GATHER-CONDITIONALS-COUNTS.
+    PERFORM WRITE-REPORT.
+    DISPLAY "Consolidated report written to "
+        "data/consolidated-report.txt".
+    STOP RUN.
+
+GATHER-BASIC-MATH-TOTALS.
+    OPEN INPUT RES-FILE.
+    IF WS-RES-FILE-STATUS = "00"
+        PERFORM UNTIL END-OF-RES-FILE
+            READ RES-FILE
+                AT END SET END-OF-RES-FILE TO TRUE
+                NOT AT END PERFORM ACCUMULATE-RES-RECORD
+            END-READ
+        END-PERFORM
+        CLOSE RES-FILE
+    ELSE
+        DISPLAY "RES-FILE not available, file status: "
+            WS-RES-FILE-STATUS ", basic-math totals will read zero"
+    END-IF.
+
+    OPEN INPUT SUSPENSE-FILE.
+    IF WS-SUSPENSE-FILE-STATUS = "00"
+        PERFORM UNTIL WS-SUSPENSE-FILE-STATUS = "10"
+            READ SUSPENSE-FILE
+                AT END MOVE "10" TO WS-SUSPENSE-FILE-STATUS
+                NOT AT END ADD 1 TO WS-SUSPENSE-COUNT
+            END-READ
+        END-PERFORM
+        CLOSE SUSPENSE-FILE
+    ELSE
+        DISPLAY "SUSPENSE-FILE not available, file status: "
+            WS-SUSPENSE-FILE-STATUS ", suspense count will read zero"
+    END-IF.
+
+ACCUMULATE-RES-RECORD.
+    ADD 1 TO WS-TRANS-COUNT.
+    MOVE RES-ADD TO WS-RES-NUMERIC.
+    ADD WS-RES-NUMERIC TO WS-TOTAL-ADD.
+    MOVE RES-SUB TO WS-RES-NUMERIC.
+    ADD WS-RES-NUMERIC TO WS-TOTAL-SUB.
+    MOVE RES-MULT TO WS-RES-NUMERIC.
+    ADD WS-RES-NUMERIC TO WS-TOTAL-MULT.
+    MOVE RES-DIV TO WS-RES-NUMERIC.
+    ADD WS-RES-NUMERIC TO WS-TOTAL-DIV.
+    MOVE RES-COMPUTE TO WS-RES-NUMERIC.
+    ADD WS-RES-NUMERIC TO WS-TOTAL-COMPUTE.
+
+GATHER-CONDITIONALS-COUNTS.
+    OPEN INPUT COND-COUNTS-FILE.
+    IF WS-COUNTS-FILE-STATUS = "00"
+        READ COND-COUNTS-FILE
+            NOT AT END
+                MOVE CC-PASS-COUNT TO WS-PASS-COUNT
+                MOVE CC-FAIL-COUNT TO WS-FAIL-COUNT
+                MOVE CC-REVIEW-COUNT TO WS-REVIEW-COUNT
+        END-READ
+        CLOSE COND-COUNTS-FILE
+    END-IF.
+
+WRITE-REPORT.
+    ACCEPT WS-RUN-DATE-TIME FROM DATE YYYYMMDD.
+    MOVE WS-RUN-DATE-TIME(1:8) TO WS-RUN-DATE-EDIT.
+
+    OPEN OUTPUT REPORT-FILE.
+
+    MOVE "END-OF-DAY CONSOLIDATED REPORT" TO REPORT-LINE.
+    WRITE REPORT-LINE.
+    MOVE SPACES TO REPORT-LINE.
+    STRING "Run date: " WS-RUN-DATE-EDIT DELIMITED BY SIZE
+        INTO REPORT-LINE.
+    WRITE REPORT-LINE.
+    MOVE SPACES TO REPORT-LINE.
+    WRITE REPORT-LINE.
+
+    MOVE "BASIC-MATH BATCH JOB" TO REPORT-LINE.
+    WRITE REPORT-LINE.
+    MOVE WS-TRANS-COUNT TO WS-EDIT-COUNT.
+    MOVE SPACES TO REPORT-LINE.
+    STRING "  Transactions processed : " WS-EDIT-COUNT
+        DELIMITED BY SIZE INTO REPORT-LINE.
+    WRITE REPORT-LINE.
+    MOVE WS-SUSPENSE-COUNT TO WS-EDIT-COUNT.
+    MOVE SPACES TO REPORT-LINE.
+    STRING "  Routed to suspense     : " WS-EDIT-COUNT
+        DELIMITED BY SIZE INTO REPORT-LINE.
+    WRITE REPORT-LINE.
+    MOVE WS-TOTAL-ADD TO WS-EDIT-AMOUNT.
+    MOVE SPACES TO REPORT-LINE.
+    STRING "  RES total (ADD)        : " WS-EDIT-AMOUNT
+        DELIMITED BY SIZE INTO REPORT-LINE.
+    WRITE REPORT-LINE.
+    MOVE WS-TOTAL-SUB TO WS-EDIT-AMOUNT.
+    MOVE SPACES TO REPORT-LINE.
+    STRING "  RES total (SUBTRACT)   : " WS-EDIT-AMOUNT
+        DELIMITED BY SIZE INTO REPORT-LINE.
+    WRITE REPORT-LINE.
+    MOVE WS-TOTAL-MULT TO WS-EDIT-AMOUNT.
+    MOVE SPACES TO REPORT-LINE.
+    STRING "  RES total (MULTIPLY)   : " WS-EDIT-AMOUNT
+        DELIMITED BY SIZE INTO REPORT-LINE.
+    WRITE REPORT-LINE.
+    MOVE WS-TOTAL-DIV TO WS-EDIT-AMOUNT.
+    MOVE SPACES TO REPORT-LINE.
+    STRING "  RES total (DIVIDE)     : " WS-EDIT-AMOUNT
+        DELIMITED BY SIZE INTO REPORT-LINE.
+    WRITE REPORT-LINE.
+    MOVE WS-TOTAL-COMPUTE TO WS-EDIT-AMOUNT.
+    MOVE SPACES TO REPORT-LINE.
+    STRING "  RES total (COMPUTE)    : " WS-EDIT-AMOUNT
+        DELIMITED BY SIZE INTO REPORT-LINE.
+    WRITE REPORT-LINE.
+    MOVE SPACES TO REPORT-LINE.
+    WRITE REPORT-LINE.
+
+    MOVE "CONDITIONALS JOB" TO REPORT-LINE.
+    WRITE REPORT-LINE.
+    MOVE WS-PASS-COUNT TO WS-EDIT-COUNT.
+    MOVE SPACES TO REPORT-LINE.
+    STRING "  PASS count             : " WS-EDIT-COUNT
+        DELIMITED BY SIZE INTO REPORT-LINE.
+    WRITE REPORT-LINE.
+    MOVE WS-FAIL-COUNT TO WS-EDIT-COUNT.
+    MOVE SPACES TO REPORT-LINE.
+    STRING "  FAIL count             : " WS-EDIT-COUNT
+        DELIMITED BY SIZE INTO REPORT-LINE.
+    WRITE REPORT-LINE.
+    MOVE WS-REVIEW-COUNT TO WS-EDIT-COUNT.
+    MOVE SPACES TO REPORT-LINE.
+    STRING "  REVIEW count           : " WS-EDIT-COUNT
+        DELIMITED BY SIZE INTO REPORT-LINE.
+    WRITE REPORT-LINE.
+    MOVE SPACES TO REPORT-LINE.
+    WRITE REPORT-LINE.
+
+    MOVE "*** END OF REPORT ***" TO REPORT-LINE.
+    WRITE REPORT-LINE.
+
+    CLOSE REPORT-FILE.

@@ -11,18 +11,19 @@ DATA DIVISION.
         01 WS-STR1 PIC A(6) VALUE 'ABCDEF'.
         *> Alphanumeric (X) string initialized to a121$
         01 WS-STR2 PIC X(5) VALUE 'A121$'.
-        *> Grouped variable
-        *> See output: Values longer than the allocated size get truncated.
-        01 GROUP-VAR.
-        05 SUBVAR-1 PIC 9(3) VALUE 337.
-        05 SUBVAR-2 PIC X(15) VALUE 'ABCDEFGH'.
-        05 SUBVAR-2 PIC X(15) VALUE 'ABCDEF'.
-        05 SUBVAR-4 PIC X(15) VALUE 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
+        *> Customer record layout, shared via copybooks/CUSTREC.cpy.
+        COPY CUSTREC.
 
 *> Similar as the "main" function
 PROCEDURE DIVISION.
+    MOVE 337 TO CUST-ID.
+    MOVE 'ABCDEFGH' TO CUST-NAME.
+    *> See output: Values longer than the allocated size get truncated.
+    MOVE 'ABCDEFGHIJKLMNOPQRSTUVWXYZ' TO CUST-ADDRESS.
+    MOVE 'A' TO CUST-STATUS.
+
     DISPLAY "WS-NUM1 : "WS-NUM1.
     DISPLAY "WS-STR1 : "WS-STR1.
     DISPLAY "WS-STR2 : "WS-STR2.
-    DISPLAY "GROUP VAR : "GROUP-VAR.
+    DISPLAY "CUSTOMER RECORD : "CUSTOMER-RECORD.
 STOP RUN.

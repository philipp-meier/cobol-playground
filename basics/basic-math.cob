@@ -2,24 +2,269 @@ IDENTIFICATION DIVISION.
 
 PROGRAM-ID. exa02_basic_math_functions.
 
+ENVIRONMENT DIVISION.
+
+INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT TRANS-FILE ASSIGN TO "data/basic-math-trans-in.txt"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-TRANS-FILE-STATUS.
+
+        SELECT RES-FILE ASSIGN TO "data/basic-math-res-out.txt"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-RES-FILE-STATUS.
+
+        SELECT SUSPENSE-FILE ASSIGN TO "data/basic-math-suspense.txt"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-SUSPENSE-FILE-STATUS.
+
+        SELECT CHECKPOINT-FILE ASSIGN TO "data/basic-math-checkpoint.txt"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+
 DATA DIVISION.
 
+FILE SECTION.
+    FD TRANS-FILE.
+    COPY TRANREC.
+
+    FD RES-FILE.
+    COPY RESREC.
+
+    FD SUSPENSE-FILE.
+    COPY SUSPREC.
+
+    FD CHECKPOINT-FILE.
+    COPY CHKPT.
+
 WORKING-STORAGE SECTION.
-    01 NUM1 PIC 9(9) VALUE 10.
-    01 NUM2 PIC 9(9) VALUE 5.
-    01 RES PIC 9(9) VALUE 0.
+    01 WS-TRANS-FILE-STATUS PIC XX VALUE SPACES.
+    01 WS-RES-FILE-STATUS PIC XX VALUE SPACES.
+    01 WS-SUSPENSE-FILE-STATUS PIC XX VALUE SPACES.
+    01 WS-CHECKPOINT-FILE-STATUS PIC XX VALUE SPACES.
+
+    COPY MATHVARS.
+    01 RES-REMAINDER PIC 9(7)V99 VALUE 0.
+
+    01 WS-EOF-FLAG PIC X VALUE 'N'.
+        88 END-OF-TRANS-FILE VALUE 'Y'.
+
+    01 WS-RECORD-COUNT PIC 9(9) VALUE 0.
+    01 WS-SUSPENSE-COUNT PIC 9(9) VALUE 0.
+
+    *> A bad transaction can fail more than one arithmetic operation
+    *> (e.g. ADD and MULTIPLY both overflow on the same input pair).
+    *> These accumulate every reason hit during one transaction so
+    *> PROCESS-ONE-TRANSACTION writes exactly one suspense record per
+    *> bad transaction instead of one per failing operation.
+    01 WS-TRANS-ERROR-FLAG PIC X VALUE 'N'.
+        88 TRANS-HAD-ERROR VALUE 'Y'.
+    01 WS-TRANS-REASONS PIC X(90) VALUE SPACES.
+    01 WS-TRANS-REASONS-TMP PIC X(90).
+    01 WS-CURRENT-REASON PIC X(20).
+
+    *> Checkpoint/restart working fields.
+    01 WS-RESTART-COUNT PIC 9(9) VALUE 0.
+    01 WS-SKIP-COUNT PIC 9(9) VALUE 0.
+
+    *> How often WRITE-CHECKPOINT actually writes a checkpoint record,
+    *> so a large batch isn't paying an OPEN/WRITE/CLOSE cycle per
+    *> transaction. A restart can therefore reprocess up to this many
+    *> already-written records, which is the normal checkpoint/restart
+    *> trade-off.
+    01 WS-CHECKPOINT-INTERVAL PIC 9(9) VALUE 1000.
 
 PROCEDURE DIVISION.
-    DISPLAY "NUM1: "NUM1"; NUM2: "NUM2.
-
-    ADD NUM1 TO NUM2 GIVING RES.
-    DISPLAY "NUM1 + NUM2: "RES.
-    SUBTRACT NUM1 FROM NUM2 GIVING RES.
-    DISPLAY "NUM1 - NUM2: "RES.
-    MULTIPLY NUM1 BY NUM2 GIVING RES.
-    DISPLAY "NUM1 * NUM2: "RES.
-    DIVIDE NUM1 BY NUM2 GIVING RES.
-    DISPLAY "NUM1 / NUM2: "RES.
-    COMPUTE RES = (NUM1 * NUM2).
-    DISPLAY "COMPUTE(NUM1 * NUM2): "RES.
-STOP RUN.
+MAIN-PROCEDURE.
+    PERFORM OPEN-FILES.
+    PERFORM PROCESS-TRANSACTIONS UNTIL END-OF-TRANS-FILE.
+    PERFORM CLOSE-FILES.
+    DISPLAY "Basic-math batch complete. Transactions processed: "
+        WS-RECORD-COUNT ", routed to suspense: " WS-SUSPENSE-COUNT.
+    STOP RUN.
+
+OPEN-FILES.
+    PERFORM READ-CHECKPOINT.
+    OPEN INPUT TRANS-FILE.
+    IF WS-RESTART-COUNT > 0
+        OPEN EXTEND RES-FILE
+        OPEN EXTEND SUSPENSE-FILE
+        PERFORM SKIP-ALREADY-PROCESSED
+    ELSE
+        OPEN OUTPUT RES-FILE
+        OPEN OUTPUT SUSPENSE-FILE
+    END-IF.
+    INITIALIZE RES-RECORD.
+    INITIALIZE SUSPENSE-RECORD.
+
+READ-CHECKPOINT.
+    OPEN INPUT CHECKPOINT-FILE.
+    IF WS-CHECKPOINT-FILE-STATUS = "00"
+        READ CHECKPOINT-FILE
+            NOT AT END
+                IF CKPT-IN-PROGRESS
+                    PERFORM COUNT-EXISTING-OUTPUT
+                    DISPLAY "Resuming basic-math batch after record "
+                        WS-RESTART-COUNT
+                END-IF
+        END-READ
+        CLOSE CHECKPOINT-FILE
+    END-IF.
+
+*> WRITE-CHECKPOINT only records CKPT-LAST-COUNT/CKPT-SUSPENSE-COUNT
+*> every WS-CHECKPOINT-INTERVAL transactions, so RES-FILE/SUSPENSE-FILE
+*> can already hold more committed records than the last checkpoint
+*> knew about when a crash lands between checkpoints. Counting what's
+*> actually on disk (instead of trusting the last checkpoint's counts)
+*> keeps restart exact and duplicate-free regardless of the interval.
+COUNT-EXISTING-OUTPUT.
+    MOVE 0 TO WS-RESTART-COUNT.
+    OPEN INPUT RES-FILE.
+    IF WS-RES-FILE-STATUS = "00"
+        PERFORM UNTIL WS-RES-FILE-STATUS = "10"
+            READ RES-FILE
+                AT END MOVE "10" TO WS-RES-FILE-STATUS
+                NOT AT END ADD 1 TO WS-RESTART-COUNT
+            END-READ
+        END-PERFORM
+        CLOSE RES-FILE
+    END-IF.
+
+    MOVE 0 TO WS-SUSPENSE-COUNT.
+    OPEN INPUT SUSPENSE-FILE.
+    IF WS-SUSPENSE-FILE-STATUS = "00"
+        PERFORM UNTIL WS-SUSPENSE-FILE-STATUS = "10"
+            READ SUSPENSE-FILE
+                AT END MOVE "10" TO WS-SUSPENSE-FILE-STATUS
+                NOT AT END ADD 1 TO WS-SUSPENSE-COUNT
+            END-READ
+        END-PERFORM
+        CLOSE SUSPENSE-FILE
+    END-IF.
+
+SKIP-ALREADY-PROCESSED.
+    PERFORM WITH TEST AFTER VARYING WS-SKIP-COUNT
+            FROM 1 BY 1 UNTIL WS-SKIP-COUNT >= WS-RESTART-COUNT
+        READ TRANS-FILE
+            AT END SET END-OF-TRANS-FILE TO TRUE
+        END-READ
+    END-PERFORM.
+    MOVE WS-RESTART-COUNT TO WS-RECORD-COUNT.
+
+PROCESS-TRANSACTIONS.
+    READ TRANS-FILE
+        AT END SET END-OF-TRANS-FILE TO TRUE
+        NOT AT END PERFORM PROCESS-ONE-TRANSACTION
+    END-READ.
+
+PROCESS-ONE-TRANSACTION.
+    ADD 1 TO WS-RECORD-COUNT.
+    MOVE TRANS-NUM1 TO NUM1.
+    MOVE TRANS-NUM2 TO NUM2.
+
+    MOVE NUM1 TO RES-NUM1.
+    MOVE NUM2 TO RES-NUM2.
+
+    MOVE 'N' TO WS-TRANS-ERROR-FLAG.
+    MOVE SPACES TO WS-TRANS-REASONS.
+
+    ADD NUM1 TO NUM2 GIVING RES
+        ON SIZE ERROR
+            MOVE "ADD OVERFLOW" TO WS-CURRENT-REASON
+            PERFORM APPEND-TRANS-REASON
+            MOVE 0 TO RES
+    END-ADD.
+    MOVE RES TO RES-ADD.
+
+    SUBTRACT NUM1 FROM NUM2 GIVING RES
+        ON SIZE ERROR
+            MOVE "SUBTRACT OVERFLOW" TO WS-CURRENT-REASON
+            PERFORM APPEND-TRANS-REASON
+            MOVE 0 TO RES
+    END-SUBTRACT.
+    MOVE RES TO RES-SUB.
+
+    MULTIPLY NUM1 BY NUM2 GIVING RES ROUNDED
+        ON SIZE ERROR
+            MOVE "MULTIPLY OVERFLOW" TO WS-CURRENT-REASON
+            PERFORM APPEND-TRANS-REASON
+            MOVE 0 TO RES
+    END-MULTIPLY.
+    MOVE RES TO RES-MULT.
+
+    IF NUM2 = 0
+        MOVE "DIVIDE BY ZERO" TO WS-CURRENT-REASON
+        PERFORM APPEND-TRANS-REASON
+        MOVE 0 TO RES-DIV
+        MOVE 0 TO RES-DIV-REMAINDER
+    ELSE
+        DIVIDE NUM1 BY NUM2 GIVING RES ROUNDED REMAINDER RES-REMAINDER
+            ON SIZE ERROR
+                MOVE "DIVIDE OVERFLOW" TO WS-CURRENT-REASON
+                PERFORM APPEND-TRANS-REASON
+                MOVE 0 TO RES
+                MOVE 0 TO RES-REMAINDER
+        END-DIVIDE
+        MOVE RES TO RES-DIV
+        MOVE RES-REMAINDER TO RES-DIV-REMAINDER
+    END-IF.
+
+    COMPUTE RES ROUNDED = (NUM1 * NUM2)
+        ON SIZE ERROR
+            MOVE "COMPUTE OVERFLOW" TO WS-CURRENT-REASON
+            PERFORM APPEND-TRANS-REASON
+            MOVE 0 TO RES
+    END-COMPUTE.
+    MOVE RES TO RES-COMPUTE.
+
+    IF TRANS-HAD-ERROR
+        PERFORM WRITE-SUSPENSE-RECORD
+    END-IF.
+
+    WRITE RES-RECORD.
+    IF FUNCTION MOD(WS-RECORD-COUNT, WS-CHECKPOINT-INTERVAL) = 0
+        PERFORM WRITE-CHECKPOINT
+    END-IF.
+
+*> Records one failure reason against the current transaction without
+*> writing a suspense record yet -- PROCESS-ONE-TRANSACTION writes a
+*> single consolidated SUSPENSE-RECORD once all of a transaction's
+*> arithmetic has been attempted, listing every reason that applied.
+APPEND-TRANS-REASON.
+    SET TRANS-HAD-ERROR TO TRUE.
+    IF WS-TRANS-REASONS = SPACES
+        MOVE WS-CURRENT-REASON TO WS-TRANS-REASONS
+    ELSE
+        MOVE WS-TRANS-REASONS TO WS-TRANS-REASONS-TMP
+        MOVE SPACES TO WS-TRANS-REASONS
+        STRING FUNCTION TRIM(WS-TRANS-REASONS-TMP) "; "
+                FUNCTION TRIM(WS-CURRENT-REASON)
+            DELIMITED BY SIZE INTO WS-TRANS-REASONS
+    END-IF.
+
+WRITE-SUSPENSE-RECORD.
+    ADD 1 TO WS-SUSPENSE-COUNT.
+    MOVE NUM1 TO SUSP-NUM1.
+    MOVE NUM2 TO SUSP-NUM2.
+    MOVE WS-TRANS-REASONS TO SUSP-REASON.
+    WRITE SUSPENSE-RECORD.
+
+WRITE-CHECKPOINT.
+    MOVE WS-RECORD-COUNT TO CKPT-LAST-COUNT.
+    MOVE WS-SUSPENSE-COUNT TO CKPT-SUSPENSE-COUNT.
+    SET CKPT-IN-PROGRESS TO TRUE.
+    OPEN OUTPUT CHECKPOINT-FILE.
+    WRITE CHECKPOINT-RECORD.
+    CLOSE CHECKPOINT-FILE.
+
+CLOSE-FILES.
+    MOVE WS-RECORD-COUNT TO CKPT-LAST-COUNT.
+    MOVE WS-SUSPENSE-COUNT TO CKPT-SUSPENSE-COUNT.
+    SET CKPT-COMPLETE TO TRUE.
+    OPEN OUTPUT CHECKPOINT-FILE.
+    WRITE CHECKPOINT-RECORD.
+    CLOSE CHECKPOINT-FILE.
+
+    CLOSE TRANS-FILE.
+    CLOSE RES-FILE.
+    CLOSE SUSPENSE-FILE.

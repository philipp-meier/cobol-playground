@@ -0,0 +1,92 @@
+IDENTIFICATION DIVISION.
+
+PROGRAM-ID. customer_master.
+
+ENVIRONMENT DIVISION.
+
+INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT CUST-TRANS-FILE ASSIGN TO "data/customer-trans-in.txt"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-TRANS-FILE-STATUS.
+
+        SELECT CUSTOMER-MASTER ASSIGN TO "data/customer-master.dat"
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS MAST-ID
+            FILE STATUS IS WS-MASTER-STATUS.
+
+DATA DIVISION.
+
+FILE SECTION.
+    FD CUST-TRANS-FILE.
+    COPY CUSTREC.
+
+    FD CUSTOMER-MASTER.
+    COPY CUSTREC REPLACING ==CUSTOMER-RECORD== BY ==MASTER-RECORD==
+                            ==CUST-ID==         BY ==MAST-ID==
+                            ==CUST-NAME==       BY ==MAST-NAME==
+                            ==CUST-ADDRESS==    BY ==MAST-ADDRESS==
+                            ==CUST-STATUS==     BY ==MAST-STATUS==
+                            ==CUST-ACTIVE==     BY ==MAST-ACTIVE==
+                            ==CUST-INACTIVE==   BY ==MAST-INACTIVE==.
+
+WORKING-STORAGE SECTION.
+    01 WS-TRANS-FILE-STATUS PIC XX VALUE SPACES.
+    01 WS-MASTER-STATUS PIC XX VALUE SPACES.
+
+    01 WS-EOF-FLAG PIC X VALUE 'N'.
+        88 END-OF-TRANS-FILE VALUE 'Y'.
+
+    01 WS-ADD-COUNT PIC 9(9) VALUE 0.
+    01 WS-UPDATE-COUNT PIC 9(9) VALUE 0.
+
+PROCEDURE DIVISION.
+MAIN-PROCEDURE.
+    PERFORM OPEN-FILES.
+    PERFORM PROCESS-TRANSACTIONS UNTIL END-OF-TRANS-FILE.
+    PERFORM CLOSE-FILES.
+    DISPLAY "Customer master maintenance complete. Added: "
+        WS-ADD-COUNT ", updated: " WS-UPDATE-COUNT.
+    STOP RUN.
+
+OPEN-FILES.
+    OPEN INPUT CUST-TRANS-FILE.
+    OPEN I-O CUSTOMER-MASTER.
+    IF WS-MASTER-STATUS = "35"
+        *> Master doesn't exist yet -- create it, then reopen I-O.
+        OPEN OUTPUT CUSTOMER-MASTER
+        CLOSE CUSTOMER-MASTER
+        OPEN I-O CUSTOMER-MASTER
+    END-IF.
+
+PROCESS-TRANSACTIONS.
+    READ CUST-TRANS-FILE
+        AT END SET END-OF-TRANS-FILE TO TRUE
+        NOT AT END PERFORM APPLY-TRANSACTION
+    END-READ.
+
+APPLY-TRANSACTION.
+    MOVE CUST-ID TO MAST-ID.
+    READ CUSTOMER-MASTER
+        INVALID KEY PERFORM ADD-CUSTOMER
+        NOT INVALID KEY PERFORM UPDATE-CUSTOMER
+    END-READ.
+
+ADD-CUSTOMER.
+    MOVE CUSTOMER-RECORD TO MASTER-RECORD.
+    WRITE MASTER-RECORD
+        INVALID KEY DISPLAY "Error adding customer " CUST-ID
+        NOT INVALID KEY ADD 1 TO WS-ADD-COUNT
+    END-WRITE.
+
+UPDATE-CUSTOMER.
+    MOVE CUSTOMER-RECORD TO MASTER-RECORD.
+    REWRITE MASTER-RECORD
+        INVALID KEY DISPLAY "Error updating customer " CUST-ID
+        NOT INVALID KEY ADD 1 TO WS-UPDATE-COUNT
+    END-REWRITE.
+
+CLOSE-FILES.
+    CLOSE CUST-TRANS-FILE.
+    CLOSE CUSTOMER-MASTER.

@@ -0,0 +1,131 @@
+IDENTIFICATION DIVISION.
+
+PROGRAM-ID. duplicate_name_check.
+
+ENVIRONMENT DIVISION.
+
+INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT CUSTOMER-MASTER ASSIGN TO "data/customer-master.dat"
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS SEQUENTIAL
+            RECORD KEY IS MAST-ID
+            FILE STATUS IS WS-MASTER-STATUS.
+
+        SELECT DUP-REPORT-FILE ASSIGN TO "data/duplicate-names-out.txt"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-REPORT-FILE-STATUS.
+
+DATA DIVISION.
+
+FILE SECTION.
+    FD CUSTOMER-MASTER.
+    COPY CUSTREC REPLACING ==CUSTOMER-RECORD== BY ==MASTER-RECORD==
+                            ==CUST-ID==         BY ==MAST-ID==
+                            ==CUST-NAME==       BY ==MAST-NAME==
+                            ==CUST-ADDRESS==    BY ==MAST-ADDRESS==
+                            ==CUST-STATUS==     BY ==MAST-STATUS==
+                            ==CUST-ACTIVE==     BY ==MAST-ACTIVE==
+                            ==CUST-INACTIVE==   BY ==MAST-INACTIVE==.
+
+    FD DUP-REPORT-FILE.
+    01 DUP-REPORT-LINE PIC X(60).
+
+WORKING-STORAGE SECTION.
+    01 WS-MASTER-STATUS PIC XX VALUE SPACES.
+    01 WS-REPORT-FILE-STATUS PIC XX VALUE SPACES.
+
+    01 WS-EOF-FLAG PIC X VALUE 'N'.
+        88 END-OF-MASTER-FILE VALUE 'Y'.
+
+    *> The two strings being compared for a match, same pattern as
+    *> WS-STR1/WS-STR2 in variables.cob.
+    01 WS-STR1 PIC X(15).
+    01 WS-STR2 PIC X(15).
+
+    *> Names already read, checked against every newly-read name.
+    01 WS-SEEN-NAMES.
+        05 WS-SEEN-NAME OCCURS 100 TIMES PIC X(15).
+    01 WS-SEEN-COUNT PIC 9(3) VALUE 0.
+    01 WS-SEEN-IDX PIC 9(3).
+
+    01 WS-DUPLICATE-COUNT PIC 9(5) VALUE 0.
+
+    *> "Close match" tolerance -- WS-STR1/WS-STR2 count as a close
+    *> match (not just an exact one) when they differ by no more than
+    *> this many characters, e.g. a single typo'd letter.
+    01 WS-MISMATCH-COUNT PIC 9(3).
+    01 WS-CLOSE-MATCH-TOLERANCE PIC 9(3) VALUE 1.
+    01 WS-CHAR-IDX PIC 9(3).
+    01 WS-MATCH-TYPE PIC X(5).
+
+PROCEDURE DIVISION.
+MAIN-PROCEDURE.
+    OPEN INPUT CUSTOMER-MASTER.
+    IF WS-MASTER-STATUS NOT = "00"
+        DISPLAY "Unable to open customer master, file status: "
+            WS-MASTER-STATUS
+        STOP RUN
+    END-IF.
+
+    OPEN OUTPUT DUP-REPORT-FILE.
+    PERFORM CHECK-ALL-CUSTOMERS UNTIL END-OF-MASTER-FILE.
+    CLOSE CUSTOMER-MASTER.
+    CLOSE DUP-REPORT-FILE.
+
+    DISPLAY "Duplicate name check complete. Customers checked: "
+        WS-SEEN-COUNT ", duplicates found: " WS-DUPLICATE-COUNT.
+    STOP RUN.
+
+CHECK-ALL-CUSTOMERS.
+    READ CUSTOMER-MASTER NEXT RECORD
+        AT END SET END-OF-MASTER-FILE TO TRUE
+        NOT AT END PERFORM CHECK-ONE-CUSTOMER
+    END-READ.
+
+CHECK-ONE-CUSTOMER.
+    MOVE MAST-NAME TO WS-STR1.
+    PERFORM VARYING WS-SEEN-IDX FROM 1 BY 1
+            UNTIL WS-SEEN-IDX > WS-SEEN-COUNT
+        MOVE WS-SEEN-NAME(WS-SEEN-IDX) TO WS-STR2
+        PERFORM COMPARE-NAMES
+        IF WS-MISMATCH-COUNT = 0
+            MOVE "EXACT" TO WS-MATCH-TYPE
+            PERFORM RECORD-DUPLICATE
+        ELSE
+            IF WS-MISMATCH-COUNT <= WS-CLOSE-MATCH-TOLERANCE
+                MOVE "CLOSE" TO WS-MATCH-TYPE
+                PERFORM RECORD-DUPLICATE
+            END-IF
+        END-IF
+    END-PERFORM.
+    PERFORM REMEMBER-NAME.
+
+*> Counts the character positions where WS-STR1 and WS-STR2 differ,
+*> so CHECK-ONE-CUSTOMER can flag both exact and close (near) matches
+*> instead of only exact string equality.
+COMPARE-NAMES.
+    MOVE 0 TO WS-MISMATCH-COUNT.
+    PERFORM VARYING WS-CHAR-IDX FROM 1 BY 1 UNTIL WS-CHAR-IDX > 15
+        IF WS-STR1(WS-CHAR-IDX:1) NOT = WS-STR2(WS-CHAR-IDX:1)
+            ADD 1 TO WS-MISMATCH-COUNT
+        END-IF
+    END-PERFORM.
+
+RECORD-DUPLICATE.
+    ADD 1 TO WS-DUPLICATE-COUNT.
+    DISPLAY WS-MATCH-TYPE " duplicate name detected: " MAST-NAME
+        " (customer " MAST-ID ")".
+    STRING WS-MATCH-TYPE " duplicate name: " MAST-NAME
+        " (customer " MAST-ID ")"
+        DELIMITED BY SIZE INTO DUP-REPORT-LINE.
+    WRITE DUP-REPORT-LINE.
+    MOVE SPACES TO DUP-REPORT-LINE.
+
+REMEMBER-NAME.
+    IF WS-SEEN-COUNT < 100
+        ADD 1 TO WS-SEEN-COUNT
+        MOVE WS-STR1 TO WS-SEEN-NAME(WS-SEEN-COUNT)
+    ELSE
+        DISPLAY "Duplicate-name table full, skipping further checks"
+    END-IF.

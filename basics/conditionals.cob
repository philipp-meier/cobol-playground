@@ -2,17 +2,80 @@ IDENTIFICATION DIVISION.
 
 PROGRAM-ID. conditionals.
 
+ENVIRONMENT DIVISION.
+
+INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT COND-PARAM-FILE ASSIGN TO "data/conditionals-params.txt"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-PARAM-FILE-STATUS.
+
+        SELECT COND-COUNTS-FILE ASSIGN TO "data/conditionals-counts.txt"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-COUNTS-FILE-STATUS.
+
+        SELECT AUDIT-FILE ASSIGN TO "data/conditionals-audit.txt"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+        SELECT NUM1-REVIEW-FILE ASSIGN TO
+                "data/conditionals-num1-review-queue.txt"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-NUM1-REVIEW-FILE-STATUS.
+
 DATA DIVISION.
 
+FILE SECTION.
+    FD COND-PARAM-FILE.
+    COPY CONDPARM.
+
+    FD COND-COUNTS-FILE.
+    COPY CONDCNT.
+
+    FD AUDIT-FILE.
+    COPY CVAUDIT.
+
+    FD NUM1-REVIEW-FILE.
+    COPY NUM1RVW.
+
     WORKING-STORAGE SECTION.
-        01 NUM1 PIC 9(9) VALUE 5.
-        01 NUM2 PIC S9(9) VALUE -5.
-        *> can be used in conditionals as check  
-        01 CHECK-VAL PIC 9(3).
-            88 PASS VALUES ARE 0 THRU 100.
-            88 FAIL VALUES ARE -40 THRU -1.
+        01 WS-PARAM-FILE-STATUS PIC XX VALUE SPACES.
+        01 WS-COUNTS-FILE-STATUS PIC XX VALUE SPACES.
+        01 WS-AUDIT-FILE-STATUS PIC XX VALUE SPACES.
+        01 WS-NUM1-REVIEW-FILE-STATUS PIC XX VALUE SPACES.
+        COPY MATHVARS.
+        *> can be used in conditionals as check
+        01 CHECK-VAL PIC S9(3).
+            88 PASS   VALUES ARE 0 THRU 100.
+            88 FAIL   VALUES ARE -40 THRU -1.
+            88 REVIEW VALUES ARE 101 THRU 999, -999 THRU -41.
+
+        *> Status for the NUM1 switch statement's WHEN OTHER branch
+        *> below. It has its own flag instead of setting CHECK-VAL's
+        *> REVIEW condition-name -- that switch is evaluating NUM1, not
+        *> CHECK-VAL, and SET REVIEW TO TRUE would move 101 (the first
+        *> value of REVIEW's first range) into CHECK-VAL, fabricating a
+        *> value that WRITE-AUDIT-RECORD would then log as if it were a
+        *> real CHECK-VAL evaluation. NUM1-NEEDS-REVIEW is what routes
+        *> the case into NUM1-REVIEW-FILE, the manual-review queue
+        *> req005 asks for.
+        01 WS-NUM1-SWITCH-STATUS PIC X(6) VALUE SPACES.
+            88 NUM1-NEEDS-REVIEW VALUE 'REVIEW'.
+
+        *> Run-time parameters, read from data/conditionals-params.txt
+        *> instead of hardcoded VALUE clauses.
+        01 WS-CHECK-VAL-1 PIC S9(3) VALUE 0.
+        01 WS-CHECK-VAL-2 PIC S9(3) VALUE 0.
+        01 WS-CHECK-VAL-3 PIC S9(3) VALUE 0.
+
+        *> Control totals for the end-of-day consolidated report.
+        01 WS-PASS-COUNT PIC 9(5) VALUE 0.
+        01 WS-FAIL-COUNT PIC 9(5) VALUE 0.
+        01 WS-REVIEW-COUNT PIC 9(5) VALUE 0.
 
 PROCEDURE DIVISION.
+    PERFORM READ-PARAMETERS.
+
     IF NUM1 > NUM2 THEN
         DISPLAY 'NUM1 > NUM2 = TRUE'
     IF NUM1 > 3 THEN
@@ -32,13 +95,132 @@ PROCEDURE DIVISION.
             DISPLAY 'Switch: NUM > 3'
         WHEN NUM1 > 2
             DISPLAY 'Switch: NUM > 2'
+        WHEN OTHER
+            SET NUM1-NEEDS-REVIEW TO TRUE
+            DISPLAY 'Switch: NUM <= 2 - REVIEW: 'NUM1'.'
+            PERFORM WRITE-NUM1-REVIEW-RECORD
+    END-EVALUATE.
+
+    *> Real test case for the WHEN OTHER / REVIEW branch above --
+    *> NUM1 <= 2 used to fall through with no DISPLAY at all.
+    MOVE 1 TO NUM1.
+    EVALUATE TRUE
+        WHEN NUM1 > 4
+            DISPLAY 'Switch: NUM > 4'
+        WHEN NUM1 > 3
+            DISPLAY 'Switch: NUM > 3'
+        WHEN NUM1 > 2
+            DISPLAY 'Switch: NUM > 2'
+        WHEN OTHER
+            SET NUM1-NEEDS-REVIEW TO TRUE
+            DISPLAY 'Switch: NUM <= 2 - REVIEW: 'NUM1'.'
+            PERFORM WRITE-NUM1-REVIEW-RECORD
     END-EVALUATE.
 
-    *> Set CHECK-VAL
-    MOVE 10 TO CHECK-VAL.
+    *> Set CHECK-VAL - PASS case
+    MOVE WS-CHECK-VAL-1 TO CHECK-VAL.
+    IF PASS
+        DISPLAY 'Passed: 'CHECK-VAL'.'
+        ADD 1 TO WS-PASS-COUNT
+        MOVE 'PASS' TO AUDIT-OUTCOME
+        PERFORM WRITE-AUDIT-RECORD.
+    IF FAIL
+        DISPLAY 'Failed: 'CHECK-VAL'.'
+        ADD 1 TO WS-FAIL-COUNT
+        MOVE 'FAIL' TO AUDIT-OUTCOME
+        PERFORM WRITE-AUDIT-RECORD.
+    IF REVIEW
+        DISPLAY 'Review: 'CHECK-VAL'.'
+        ADD 1 TO WS-REVIEW-COUNT
+        MOVE 'REVIEW' TO AUDIT-OUTCOME
+        PERFORM WRITE-AUDIT-RECORD.
+
+    *> Set CHECK-VAL - FAIL case (real negative test, exercises the
+    *> FAIL 88-level which an unsigned CHECK-VAL could never reach)
+    MOVE WS-CHECK-VAL-2 TO CHECK-VAL.
+    IF PASS
+        DISPLAY 'Passed: 'CHECK-VAL'.'
+        ADD 1 TO WS-PASS-COUNT
+        MOVE 'PASS' TO AUDIT-OUTCOME
+        PERFORM WRITE-AUDIT-RECORD.
+    IF FAIL
+        DISPLAY 'Failed: 'CHECK-VAL'.'
+        ADD 1 TO WS-FAIL-COUNT
+        MOVE 'FAIL' TO AUDIT-OUTCOME
+        PERFORM WRITE-AUDIT-RECORD.
+    IF REVIEW
+        DISPLAY 'Review: 'CHECK-VAL'.'
+        ADD 1 TO WS-REVIEW-COUNT
+        MOVE 'REVIEW' TO AUDIT-OUTCOME
+        PERFORM WRITE-AUDIT-RECORD.
+
+    *> Set CHECK-VAL - REVIEW case (real test of the REVIEW 88-level,
+    *> which was otherwise unreachable -- the PASS/FAIL cases above
+    *> never land in 101 THRU 999 / -999 THRU -41).
+    MOVE WS-CHECK-VAL-3 TO CHECK-VAL.
     IF PASS
-        DISPLAY 'Passed: 'CHECK-VAL'.'.
+        DISPLAY 'Passed: 'CHECK-VAL'.'
+        ADD 1 TO WS-PASS-COUNT
+        MOVE 'PASS' TO AUDIT-OUTCOME
+        PERFORM WRITE-AUDIT-RECORD.
     IF FAIL
-        DISPLAY 'Failed: 'CHECK-VAL'.'.
+        DISPLAY 'Failed: 'CHECK-VAL'.'
+        ADD 1 TO WS-FAIL-COUNT
+        MOVE 'FAIL' TO AUDIT-OUTCOME
+        PERFORM WRITE-AUDIT-RECORD.
+    IF REVIEW
+        DISPLAY 'Review: 'CHECK-VAL'.'
+        ADD 1 TO WS-REVIEW-COUNT
+        MOVE 'REVIEW' TO AUDIT-OUTCOME
+        PERFORM WRITE-AUDIT-RECORD.
+
+    *> Persist control totals for the end-of-day consolidated report.
+    OPEN OUTPUT COND-COUNTS-FILE.
+    MOVE WS-PASS-COUNT TO CC-PASS-COUNT.
+    MOVE WS-FAIL-COUNT TO CC-FAIL-COUNT.
+    MOVE WS-REVIEW-COUNT TO CC-REVIEW-COUNT.
+    WRITE COND-COUNTS-RECORD.
+    CLOSE COND-COUNTS-FILE.
 
 STOP RUN.
+
+READ-PARAMETERS.
+    OPEN INPUT COND-PARAM-FILE.
+    IF WS-PARAM-FILE-STATUS = "00"
+        READ COND-PARAM-FILE
+            NOT AT END
+                MOVE PARM-NUM1 TO NUM1
+                MOVE PARM-NUM2 TO NUM2
+                MOVE PARM-CHECK-VAL-1 TO WS-CHECK-VAL-1
+                MOVE PARM-CHECK-VAL-2 TO WS-CHECK-VAL-2
+                MOVE PARM-CHECK-VAL-3 TO WS-CHECK-VAL-3
+        END-READ
+        CLOSE COND-PARAM-FILE
+    END-IF.
+
+WRITE-AUDIT-RECORD.
+    MOVE CHECK-VAL TO AUDIT-CHECK-VAL.
+    MOVE SPACE TO AUDIT-SEP1.
+    MOVE SPACE TO AUDIT-SEP2.
+    MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP.
+    OPEN EXTEND AUDIT-FILE.
+    IF WS-AUDIT-FILE-STATUS = "35"
+        OPEN OUTPUT AUDIT-FILE
+    END-IF.
+    WRITE AUDIT-RECORD.
+    CLOSE AUDIT-FILE.
+
+*> Lands a NUM1 switch WHEN OTHER fallthrough in the manual-review
+*> queue req005 asks for, separate from CHECK-VAL's own CVAUDIT trail.
+WRITE-NUM1-REVIEW-RECORD.
+    MOVE NUM1 TO NR-NUM1.
+    MOVE SPACE TO NR-SEP1.
+    MOVE 'NUM1 <= 2' TO NR-REASON.
+    MOVE SPACE TO NR-SEP2.
+    MOVE FUNCTION CURRENT-DATE TO NR-TIMESTAMP.
+    OPEN EXTEND NUM1-REVIEW-FILE.
+    IF WS-NUM1-REVIEW-FILE-STATUS = "35"
+        OPEN OUTPUT NUM1-REVIEW-FILE
+    END-IF.
+    WRITE NUM1-REVIEW-RECORD.
+    CLOSE NUM1-REVIEW-FILE.

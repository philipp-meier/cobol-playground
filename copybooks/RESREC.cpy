@@ -0,0 +1,26 @@
+      *> Result output record for the basic-math batch job.
+      *> Carries the input pair plus one result per arithmetic op.
+      *> Separators are named (not FILLER) so INITIALIZE sets them to
+      *> spaces -- GnuCOBOL's INITIALIZE skips unnamed FILLER items,
+      *> which would otherwise leave binary zeros in the record area
+      *> and fail LINE SEQUENTIAL write validation.
+      *> Numeric-edited (real decimal point) so the output stays
+      *> human-readable for money amounts. RES-SUB carries a floating
+      *> minus sign -- SUBTRACT NUM1 FROM NUM2 GIVING RES computes
+      *> NUM2 - NUM1, which goes negative whenever NUM1 > NUM2.
+       01 RES-RECORD.
+           05 RES-NUM1          PIC 9(7).99.
+           05 RES-SEP1           PIC X.
+           05 RES-NUM2          PIC 9(7).99.
+           05 RES-SEP2           PIC X.
+           05 RES-ADD           PIC 9(7).99.
+           05 RES-SEP3           PIC X.
+           05 RES-SUB           PIC -9(7).99.
+           05 RES-SEP4           PIC X.
+           05 RES-MULT          PIC 9(7).99.
+           05 RES-SEP5           PIC X.
+           05 RES-DIV           PIC 9(7).99.
+           05 RES-SEP6           PIC X.
+           05 RES-DIV-REMAINDER PIC 9(7).99.
+           05 RES-SEP7           PIC X.
+           05 RES-COMPUTE       PIC 9(7).99.

@@ -0,0 +1,6 @@
+      *> Control-total counts written by conditionals.cob at end of run
+      *> so the consolidated report can pick them up.
+       01 COND-COUNTS-RECORD.
+           05 CC-PASS-COUNT     PIC 9(5).
+           05 CC-FAIL-COUNT     PIC 9(5).
+           05 CC-REVIEW-COUNT   PIC 9(5).

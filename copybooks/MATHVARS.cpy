@@ -0,0 +1,8 @@
+      *> Shared NUM1/NUM2/RES working-storage fields for the basic-math
+      *> and conditionals demo programs, so both draw from one
+      *> declaration instead of redefining their own copies. Signed
+      *> with 2 decimal places to cover both basic-math's money-style
+      *> arithmetic and conditionals' negative-value EVALUATE demo.
+       01 NUM1 PIC S9(7)V99 VALUE 0.
+       01 NUM2 PIC S9(7)V99 VALUE 0.
+       01 RES  PIC S9(7)V99 VALUE 0.

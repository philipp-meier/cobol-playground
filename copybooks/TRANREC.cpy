@@ -0,0 +1,7 @@
+      *> Transaction input record for the basic-math batch job.
+      *> One NUM1/NUM2 pair per line. Numeric-edited so sample data
+      *> files stay human-readable (real decimal point, no sign).
+       01 TRANS-RECORD.
+           05 TRANS-NUM1        PIC 9(7).99.
+           05 TRANS-SEP1        PIC X.
+           05 TRANS-NUM2        PIC 9(7).99.

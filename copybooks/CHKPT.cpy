@@ -0,0 +1,10 @@
+      *> Checkpoint record for the basic-math batch job, so an
+      *> interrupted run can restart where it left off instead of
+      *> reprocessing (and re-writing suspense/result records for)
+      *> transactions already handled.
+       01 CHECKPOINT-RECORD.
+           05 CKPT-LAST-COUNT      PIC 9(9).
+           05 CKPT-STATUS          PIC X.
+               88 CKPT-COMPLETE     VALUE 'C'.
+               88 CKPT-IN-PROGRESS  VALUE 'I'.
+           05 CKPT-SUSPENSE-COUNT  PIC 9(9).

@@ -0,0 +1,9 @@
+      *> Manual-review queue for conditionals.cob's NUM1 switch
+      *> statement (req005) -- every WHEN OTHER fallthrough lands a
+      *> record here instead of just flagging a WS status nobody reads.
+       01 NUM1-REVIEW-RECORD.
+           05 NR-NUM1         PIC S9(7)V99 SIGN IS LEADING SEPARATE.
+           05 NR-SEP1         PIC X.
+           05 NR-REASON       PIC X(20).
+           05 NR-SEP2         PIC X.
+           05 NR-TIMESTAMP    PIC X(21).

@@ -0,0 +1,8 @@
+      *> Suspense/error record for the basic-math batch job -- bad
+      *> transactions are routed here so the run can keep going.
+       01 SUSPENSE-RECORD.
+           05 SUSP-NUM1          PIC 9(7).99.
+           05 SUSP-SEP1          PIC X.
+           05 SUSP-NUM2          PIC 9(7).99.
+           05 SUSP-SEP2          PIC X.
+           05 SUSP-REASON        PIC X(90).

@@ -0,0 +1,14 @@
+      *> Run-time parameters for conditionals.cob -- the NUM1/NUM2
+      *> comparison pair and the three CHECK-VAL test values (PASS,
+      *> FAIL, REVIEW), read at start of run instead of being
+      *> hardcoded VALUE clauses/MOVEs.
+       01 COND-PARAM-RECORD.
+           05 PARM-NUM1         PIC S9(7)V99 SIGN IS LEADING SEPARATE.
+           05 PARM-SEP1         PIC X.
+           05 PARM-NUM2         PIC S9(7)V99 SIGN IS LEADING SEPARATE.
+           05 PARM-SEP2         PIC X.
+           05 PARM-CHECK-VAL-1  PIC S9(3) SIGN IS LEADING SEPARATE.
+           05 PARM-SEP3         PIC X.
+           05 PARM-CHECK-VAL-2  PIC S9(3) SIGN IS LEADING SEPARATE.
+           05 PARM-SEP4         PIC X.
+           05 PARM-CHECK-VAL-3  PIC S9(3) SIGN IS LEADING SEPARATE.

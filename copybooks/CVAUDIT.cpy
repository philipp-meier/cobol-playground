@@ -0,0 +1,8 @@
+      *> Audit trail record for every CHECK-VAL evaluation in
+      *> conditionals.cob -- value tested, outcome reached, and when.
+       01 AUDIT-RECORD.
+           05 AUDIT-CHECK-VAL  PIC S9(3) SIGN IS LEADING SEPARATE.
+           05 AUDIT-SEP1       PIC X.
+           05 AUDIT-OUTCOME    PIC X(6).
+           05 AUDIT-SEP2       PIC X.
+           05 AUDIT-TIMESTAMP  PIC X(21).

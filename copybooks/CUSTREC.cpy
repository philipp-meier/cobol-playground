@@ -0,0 +1,10 @@
+      *> Shared customer record layout -- any program that needs to
+      *> describe a customer copies this instead of inventing its own
+      *> ad hoc group layout.
+       01 CUSTOMER-RECORD.
+           05 CUST-ID           PIC 9(3).
+           05 CUST-NAME         PIC X(15).
+           05 CUST-ADDRESS      PIC X(20).
+           05 CUST-STATUS       PIC X(1).
+               88 CUST-ACTIVE   VALUE 'A'.
+               88 CUST-INACTIVE VALUE 'I'.
